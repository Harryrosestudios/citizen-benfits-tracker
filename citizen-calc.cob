@@ -0,0 +1,47 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CITIZEN-CALC.
+000030 AUTHOR.        R HARGREAVES.
+000040 INSTALLATION.  DWP BENEFITS DIVISION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                    *
+000090*----------------------------------------------------------*
+000100*  09/08/2026 RH   INITIAL VERSION - AWARD CALCULATION      *
+000110*                  PULLED OUT OF CITIZEN-BATCH SO A CHANGE  *
+000120*                  TO THE AWARD RULES NO LONGER NEEDS THE   *
+000130*                  FILE-I/O AND REPORTING LOGIC RE-TESTED.  *
+000140*  09/08/2026 RH   CITIZEN-MASTER NOW HOLDS THE CLAIMED     *
+000150*                  AMOUNT AS A NUMERIC FIELD (CITIZEN-LOAD  *
+000160*                  DOES THE NUMVAL EDIT ON THE WAY IN), SO  *
+000170*                  THIS MODULE TAKES THE CLAIMED AMOUNT     *
+000180*                  NUMERICALLY RATHER THAN AS RAW TEXT.     *
+000190*----------------------------------------------------------*
+000200
+000210 ENVIRONMENT DIVISION.
+000220
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250
+000260 LINKAGE SECTION.
+000270*  AMOUNT AS CLAIMED, OFF THE CITIZEN MASTER RECORD.
+000280 01  CITIZEN-CLAIMED-AMOUNT     PIC 9(07)V99.
+000290
+000300*  AMOUNT PAYABLE UNDER THE CURRENT AWARD RULES.
+000310 01  CITIZEN-PAYABLE-AMOUNT     PIC 9(07)V99.
+000320
+000330*----------------------------------------------------------*
+000340*  PROCEDURE DIVISION                                      *
+000350*----------------------------------------------------------*
+000360 PROCEDURE DIVISION USING CITIZEN-CLAIMED-AMOUNT,
+000370                           CITIZEN-PAYABLE-AMOUNT.
+000380
+000390 0000-CALCULATE-BENEFIT.
+000400*  TODAY'S AWARD RULE IS A STRAIGHT CONVERSION OF THE
+000410*  CLAIMED AMOUNT.  WHEN THE AWARD RULES CHANGE (RATES,
+000420*  UPLIFTS, CAPS) THIS IS THE ONLY PLACE THAT NEEDS TO
+000430*  CHANGE AND RE-CERTIFY.
+000440     MOVE CITIZEN-CLAIMED-AMOUNT
+000450         TO CITIZEN-PAYABLE-AMOUNT.
+000460 0000-EXIT.
+000470     GOBACK.
