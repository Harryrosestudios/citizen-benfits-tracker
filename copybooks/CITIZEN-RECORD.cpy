@@ -0,0 +1,27 @@
+000010*----------------------------------------------------------*
+000020*  CITIZEN-RECORD                                          *
+000030*  SHARED CITIZEN MASTER RECORD LAYOUT.                    *
+000040*  COPY THIS INTO ANY PROGRAM THAT READS OR WRITES A       *
+000050*  CITIZEN ROW SO THE FIELD LAYOUT ONLY LIVES IN ONE       *
+000060*  PLACE.  FIELDS MARKED "RESERVED FOR FUTURE USE" ARE     *
+000070*  CARRIED NOW SO THE RECORD DOES NOT NEED RESIZING THE    *
+000080*  NEXT TIME A PROGRAM NEEDS THEM.                         *
+000090*----------------------------------------------------------*
+000100*  09/08/2026 RH   INITIAL VERSION.                        *
+000110*  09/08/2026 RH   CITIZEN-BENEFIT-TYPE IS NOW LOADED FROM  *
+000112*                  THE SOURCE FILE - ADD THE VALID BENEFIT  *
+000114*                  TYPE CODES AS LEVEL-88s FOR THE CALLING  *
+000116*                  PROGRAMS TO TEST AGAINST.                *
+000118*----------------------------------------------------------*
+000120 01  CITIZEN-RECORD.
+000130     05  CITIZEN-ID                  PIC X(05).
+000140     05  CITIZEN-NAME                PIC X(20).
+000150     05  CITIZEN-DOB                 PIC X(10).
+000160     05  CITIZEN-BENEFIT-TYPE        PIC X(02).
+000162         88  VALID-BENEFIT-TYPE          VALUES "SP" "PC"
+000164                                                 "JS" "HB"
+000166                                                 "UC" "CA"
+000168                                                 "AA".
+000170     05  CITIZEN-BENEFIT-AMOUNT      PIC 9(07)V99.
+000180     05  CITIZEN-ADDRESS             PIC X(30).
+000190     05  FILLER                      PIC X(10).
