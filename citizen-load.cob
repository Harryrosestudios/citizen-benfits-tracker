@@ -0,0 +1,462 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CITIZEN-LOAD.
+000030 AUTHOR.        R HARGREAVES.
+000040 INSTALLATION.  DWP BENEFITS DIVISION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                    *
+000090*----------------------------------------------------------*
+000100*  09/08/2026 RH   INITIAL VERSION.  READS CITIZENS.TXT,    *
+000110*                  EDITS EACH ROW (THE CHECKS THAT USED TO  *
+000120*                  LIVE IN CITIZEN-BATCH) AND LOADS THE     *
+000130*                  GOOD ROWS INTO THE INDEXED CITIZEN-      *
+000140*                  MASTER FILE KEYED ON CITIZEN-ID, SO      *
+000150*                  CITIZEN-BATCH NO LONGER HAS TO RE-READ   *
+000160*                  AND RE-PARSE THE FLAT FILE ON EVERY RUN. *
+000170*                  BAD ROWS STILL GO TO REJECTS-FILE.       *
+000180*  09/08/2026 RH   CITIZENS.TXT NOW CARRIES A BENEFIT TYPE  *
+000190*                  CODE AS ITS FOURTH FIELD, EDITED AGAINST *
+000200*                  THE VALID-BENEFIT-TYPE CODES ON THE      *
+000210*                  CITIZEN-RECORD COPYBOOK AND LOADED ONTO  *
+000220*                  THE MASTER, SO CITIZEN-BATCH CAN REPORT  *
+000230*                  A BREAKDOWN BY BENEFIT TYPE.             *
+000240*  09/08/2026 RH   CHECK FILE STATUS AFTER EVERY OPEN AND   *
+000250*                  AFTER THE REJECTS-FILE/MASTER WRITES,   *
+000260*                  AND WRITE THE READ/LOADED/REJECTED      *
+000270*                  COUNTS TO REJECTS.TXT AS WELL AS TO THE *
+000280*                  JOB LOG, SO THE RECONCILIATION CAN BE   *
+000290*                  DONE FROM FILE OUTPUT ALONE.            *
+000292*  09/08/2026 RH   WIDENED INPUT-RECORD TO PIC X(60) - THE    *
+000294*                  WORST-CASE ROW IS 51 BYTES AND THE OLD     *
+000296*                  PIC X(50) COULD SPLIT ONE ROW OVER TWO     *
+000298*                  READS.  2100-EDIT-RECORD NOW INITIALIZES   *
+000299*                  CITIZEN-RECORD AND CLEARS THE AMOUNT       *
+000300*                  WORKING FIELD BEFORE EVERY UNSTRING, SO A  *
+000301*                  SHORT ROW CANNOT LEAVE THE PREVIOUS ROW'S  *
+000302*                  VALUES SITTING IN AN UNFILLED FIELD.  A    *
+000303*                  DUPLICATE CITIZEN-ID NOW GOES TO A NEW     *
+000304*                  REVIEW-QUEUE.TXT (SHARED WITH CITIZEN-     *
+000305*                  BATCH) INSTEAD OF BEING REJECTED OUTRIGHT, *
+000306*                  SINCE IT MAY BE A GENUINE SECOND CLAIM     *
+000307*                  RATHER THAN A SOURCE-EXTRACT ERROR.        *
+000308*----------------------------------------------------------*
+000310
+000320*----------------------------------------------------------*
+000330*  ENVIRONMENT DIVISION                                    *
+000340*----------------------------------------------------------*
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT INPUT-FILE ASSIGN TO "citizens.txt"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-INPUT-STATUS.
+000410
+000420     SELECT CITIZEN-MASTER-FILE ASSIGN TO "citizens.dat"
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS RANDOM
+000450         RECORD KEY IS CITIZEN-ID
+000460         FILE STATUS IS WS-MASTER-STATUS.
+000470
+000480     SELECT REJECTS-FILE ASSIGN TO "rejects.txt"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-REJECTS-STATUS.
+000505
+000507     SELECT REVIEW-QUEUE-FILE ASSIGN TO "review-queue.txt"
+000508         ORGANIZATION IS LINE SEQUENTIAL
+000509         FILE STATUS IS WS-REVIEW-STATUS.
+000510
+000520*----------------------------------------------------------*
+000530*  DATA DIVISION                                           *
+000540*----------------------------------------------------------*
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570*  INPUT-FILE - ONE CITIZEN PER LINE, COMMA-SEPARATED.  WIDE
+000572*  ENOUGH FOR THE WORST CASE: 5 + 1 + 20 + 1 + 10 + 1 + 2 + 1
+000574*  + 10 = 51 BYTES OF FIELD DATA, ROUNDED UP FOR HEADROOM.
+000580 FD  INPUT-FILE.
+000590 01  INPUT-RECORD              PIC X(60).
+000600
+000610*  CITIZEN-MASTER-FILE - INDEXED MASTER, KEYED ON CITIZEN-ID.
+000620 FD  CITIZEN-MASTER-FILE.
+000630     COPY CITIZEN-RECORD.
+000640
+000650*  REJECTS-FILE - ONE LINE PER ROW THAT FAILED EDITING.
+000660 FD  REJECTS-FILE.
+000670 01  REJECT-RECORD             PIC X(120).
+000680
+000682*  REVIEW-QUEUE-FILE - SHARED WITH CITIZEN-BATCH, WHICH APPENDS
+000684*  AGE/ELIGIBILITY EXCEPTIONS TO IT LATER THE SAME DAY.  A
+000686*  DUPLICATE CITIZEN-ID FOUND WHILE LOADING GOES HERE TOO, SINCE
+000688*  IT MAY BE A GENUINE SECOND CLAIM THAT NEEDS A CLERICAL
+000690*  DECISION RATHER THAN AN EXTRACT ERROR TO BE QUIETLY DISCARDED.
+000692 FD  REVIEW-QUEUE-FILE.
+000694 01  REVIEW-QUEUE-RECORD       PIC X(100).
+000696
+000698 WORKING-STORAGE SECTION.
+000700
+000710 01  WS-FILE-STATUSES.
+000720     05  WS-INPUT-STATUS        PIC X(02) VALUE "00".
+000730     05  WS-MASTER-STATUS       PIC X(02) VALUE "00".
+000740     05  WS-REJECTS-STATUS      PIC X(02) VALUE "00".
+000745     05  WS-REVIEW-STATUS       PIC X(02) VALUE "00".
+000750
+000760*  RAW AMOUNT STRING AS IT CAME OFF THE SOURCE RECORD.
+000770 01  WS-BENEFIT-AMOUNT-STR      PIC X(10).
+000780
+000790 77  WS-NUMVAL-TEST-RESULT      PIC 9(02) COMP VALUE ZERO.
+000800 77  WS-RECORD-COUNT-READ       PIC 9(07) COMP VALUE ZERO.
+000810 77  WS-RECORD-COUNT-LOADED     PIC 9(07) COMP VALUE ZERO.
+000820 77  WS-RECORD-COUNT-REJECTED   PIC 9(07) COMP VALUE ZERO.
+000825 77  WS-RECORD-COUNT-REVIEWED   PIC 9(07) COMP VALUE ZERO.
+000830
+000840 01  WS-SWITCHES.
+000850     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+000860         88  END-OF-FILE                   VALUE "Y".
+000870         88  NOT-END-OF-FILE               VALUE "N".
+000880     05  WS-EDIT-SWITCH         PIC X(01) VALUE "Y".
+000890         88  RECORD-IS-VALID                VALUE "Y".
+000900         88  RECORD-IS-INVALID              VALUE "N".
+000910
+000920*  REASON CODE/TEXT ATTACHED TO A REJECTED ROW.
+000930 01  WS-REJECT-FIELDS.
+000940     05  WS-REJECT-REASON-CODE  PIC X(04).
+000950     05  WS-REJECT-REASON-TEXT  PIC X(40).
+000960
+000970*  EDITED FORM OF A RECONCILIATION COUNT FOR THE REJECTS.TXT
+000980*  TRAILER.
+000990 01  WS-COUNT-DISPLAY           PIC Z,ZZZ,ZZ9.
+001000
+001010*  FILE NAME AND STATUS CARRIED INTO 9100-ABEND-FILE-ERROR WHEN
+001020*  AN OPEN OR A WRITE FAILS ON A FILE THE RUN CANNOT CONTINUE
+001030*  WITHOUT.
+001040 01  WS-ERROR-FILE-NAME         PIC X(20).
+001050 01  WS-ERROR-STATUS            PIC X(02).
+001060
+001070*----------------------------------------------------------*
+001080*  PROCEDURE DIVISION                                      *
+001090*----------------------------------------------------------*
+001100 PROCEDURE DIVISION.
+001110
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001140     PERFORM 2000-PROCESS-CITIZEN THRU 2000-EXIT
+001150         UNTIL END-OF-FILE
+001160     PERFORM 8000-FINALIZE THRU 8000-EXIT
+001170     GO TO 9999-EXIT.
+001180
+001190*----------------------------------------------------------*
+001200*  1000-INITIALIZE - OPEN ALL FILES FOR THE RUN.           *
+001210*----------------------------------------------------------*
+001220 1000-INITIALIZE.
+001230     OPEN INPUT  INPUT-FILE
+001240     IF WS-INPUT-STATUS NOT = "00"
+001250         MOVE "INPUT-FILE" TO WS-ERROR-FILE-NAME
+001260         MOVE WS-INPUT-STATUS TO WS-ERROR-STATUS
+001270         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001280     END-IF
+001290
+001300     OPEN OUTPUT CITIZEN-MASTER-FILE
+001310     IF WS-MASTER-STATUS NOT = "00"
+001320         MOVE "CITIZEN-MASTER-FILE" TO WS-ERROR-FILE-NAME
+001330         MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+001340         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001350     END-IF
+001360
+001370     OPEN OUTPUT REJECTS-FILE
+001380     IF WS-REJECTS-STATUS NOT = "00"
+001390         MOVE "REJECTS-FILE" TO WS-ERROR-FILE-NAME
+001400         MOVE WS-REJECTS-STATUS TO WS-ERROR-STATUS
+001410         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001420     END-IF
+001422
+001424     OPEN OUTPUT REVIEW-QUEUE-FILE
+001426     IF WS-REVIEW-STATUS NOT = "00"
+001428         MOVE "REVIEW-QUEUE-FILE" TO WS-ERROR-FILE-NAME
+001429         MOVE WS-REVIEW-STATUS TO WS-ERROR-STATUS
+001430         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001432     END-IF.
+001434 1000-EXIT.
+001440     EXIT.
+001450
+001460*----------------------------------------------------------*
+001470*  2000-PROCESS-CITIZEN - READ, EDIT, AND ROUTE ONE ROW.   *
+001480*----------------------------------------------------------*
+001490 2000-PROCESS-CITIZEN.
+001500     READ INPUT-FILE
+001510         AT END
+001520             SET END-OF-FILE TO TRUE
+001530             GO TO 2000-EXIT
+001540         NOT AT END
+001550             ADD 1 TO WS-RECORD-COUNT-READ
+001560     END-READ
+001570
+001580     PERFORM 2100-EDIT-RECORD THRU 2100-EXIT
+001590
+001600     IF RECORD-IS-VALID
+001610         PERFORM 2200-WRITE-MASTER THRU 2200-EXIT
+001620     ELSE
+001630         PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+001640     END-IF.
+001650 2000-EXIT.
+001660     EXIT.
+001670
+001680*----------------------------------------------------------*
+001690*  2100-EDIT-RECORD - SPLIT THE ROW AND CHECK EACH FIELD.  *
+001700*  FALLS THROUGH TO 2100-EXIT AS SOON AS A FIELD FAILS.    *
+001710*----------------------------------------------------------*
+001720 2100-EDIT-RECORD.
+001730     SET RECORD-IS-VALID TO TRUE
+001740     MOVE SPACES TO WS-REJECT-REASON-CODE
+001750     MOVE SPACES TO WS-REJECT-REASON-TEXT
+001755
+001760*    CLEAR THE RECEIVING FIELDS FIRST - A ROW WITH FEWER
+001762*    COMMA-SEPARATED FIELDS THAN TARGETS WOULD OTHERWISE LEAVE
+001764*    THE PREVIOUS RECORD'S VALUES SITTING IN WHATEVER TARGETS
+001766*    UNSTRING DOES NOT REACH.
+001768     INITIALIZE CITIZEN-RECORD
+001770     MOVE SPACES TO WS-BENEFIT-AMOUNT-STR
+001772
+001774     UNSTRING INPUT-RECORD DELIMITED BY ","
+001780         INTO CITIZEN-ID, CITIZEN-NAME, CITIZEN-DOB,
+001790              CITIZEN-BENEFIT-TYPE, WS-BENEFIT-AMOUNT-STR
+001800     END-UNSTRING
+001810
+001820     IF CITIZEN-ID = SPACES OR LOW-VALUES
+001830         SET RECORD-IS-INVALID TO TRUE
+001840         MOVE "ID01" TO WS-REJECT-REASON-CODE
+001850         MOVE "CITIZEN-ID IS BLANK" TO WS-REJECT-REASON-TEXT
+001860         GO TO 2100-EXIT
+001870     END-IF
+001880
+001890     IF NOT (CITIZEN-DOB(1:4) IS NUMERIC
+001900         AND CITIZEN-DOB(5:1) = "-"
+001910         AND CITIZEN-DOB(6:2) IS NUMERIC
+001920         AND CITIZEN-DOB(8:1) = "-"
+001930         AND CITIZEN-DOB(9:2) IS NUMERIC)
+001940         SET RECORD-IS-INVALID TO TRUE
+001950         MOVE "DB01" TO WS-REJECT-REASON-CODE
+001960         MOVE "CITIZEN-DOB IS NOT A VALID YYYY-MM-DD"
+001970             TO WS-REJECT-REASON-TEXT
+001980         GO TO 2100-EXIT
+001990     END-IF
+002000
+002010     IF NOT VALID-BENEFIT-TYPE
+002020         SET RECORD-IS-INVALID TO TRUE
+002030         MOVE "BT01" TO WS-REJECT-REASON-CODE
+002040         MOVE "CITIZEN-BENEFIT-TYPE IS NOT A VALID CODE"
+002050             TO WS-REJECT-REASON-TEXT
+002060         GO TO 2100-EXIT
+002070     END-IF
+002080
+002090     MOVE FUNCTION TEST-NUMVAL(WS-BENEFIT-AMOUNT-STR)
+002100         TO WS-NUMVAL-TEST-RESULT
+002110     IF WS-NUMVAL-TEST-RESULT NOT = ZERO
+002120         SET RECORD-IS-INVALID TO TRUE
+002130         MOVE "AM01" TO WS-REJECT-REASON-CODE
+002140         MOVE "BENEFIT AMOUNT IS NOT NUMERIC"
+002150             TO WS-REJECT-REASON-TEXT
+002160         GO TO 2100-EXIT
+002170     END-IF.
+002180 2100-EXIT.
+002190     EXIT.
+002200
+002210*----------------------------------------------------------*
+002220*  2200-WRITE-MASTER - STORE THE VALIDATED ROW ON THE      *
+002230*  INDEXED MASTER.  A DUPLICATE CITIZEN-ID MAY BE A SECOND  *
+002240*  EXTRACT LINE FOR SOMEONE ALREADY LOADED, OR IT MAY BE A  *
+002250*  GENUINE CORRECTION/RE-CLAIM - EITHER WAY IT IS NOT THIS  *
+002260*  PROGRAM'S CALL TO MAKE, SO IT GOES TO THE REVIEW QUEUE   *
+002265*  FOR A CLERICAL OFFICER RATHER THAN BEING DISCARDED AS A  *
+002267*  FORMAT REJECT.  THE FILE SYSTEM WON'T ALLOW TWO MASTER   *
+002269*  ROWS WITH THE SAME KEY, SO THE FIRST ONE LOADED STANDS   *
+002270*  UNTIL SOMEONE ACTS ON THE REVIEW QUEUE ENTRY.            *
+002271*----------------------------------------------------------*
+002272 2200-WRITE-MASTER.
+002280     MOVE FUNCTION NUMVAL(WS-BENEFIT-AMOUNT-STR)
+002290         TO CITIZEN-BENEFIT-AMOUNT
+002300     MOVE SPACES TO CITIZEN-ADDRESS
+002310
+002320     WRITE CITIZEN-RECORD
+002330         INVALID KEY
+002380             PERFORM 2350-WRITE-REVIEW-QUEUE THRU 2350-EXIT
+002390             GO TO 2200-EXIT
+002400     END-WRITE
+002410
+002420     PERFORM 9111-CHECK-MASTER-STATUS THRU 9111-EXIT
+002430
+002440     ADD 1 TO WS-RECORD-COUNT-LOADED.
+002450 2200-EXIT.
+002460     EXIT.
+002470
+002480*----------------------------------------------------------*
+002490*  2300-WRITE-REJECT - LOG A FAILED ROW WITH ITS REASON.   *
+002500*----------------------------------------------------------*
+002510 2300-WRITE-REJECT.
+002520     MOVE SPACES TO REJECT-RECORD
+002530     STRING
+002540         "REJECTED "            DELIMITED BY SIZE
+002550         WS-REJECT-REASON-CODE  DELIMITED BY SIZE
+002560         " "                    DELIMITED BY SIZE
+002570         WS-REJECT-REASON-TEXT  DELIMITED BY SIZE
+002580         " RAW: "               DELIMITED BY SIZE
+002590         INPUT-RECORD           DELIMITED BY SIZE
+002600         INTO REJECT-RECORD
+002610     END-STRING
+002620     WRITE REJECT-RECORD
+002630     PERFORM 9110-CHECK-REJECTS-STATUS THRU 9110-EXIT
+002640     ADD 1 TO WS-RECORD-COUNT-REJECTED.
+002650 2300-EXIT.
+002660     EXIT.
+002662
+002664*----------------------------------------------------------*
+002666*  2350-WRITE-REVIEW-QUEUE - LOG A DUPLICATE CITIZEN-ID FOR A *
+002668*  CLERICAL OFFICER TO RESOLVE, INSTEAD OF SILENTLY KEEPING  *
+002670*  WHICHEVER ROW HAPPENED TO LOAD FIRST.                     *
+002672*----------------------------------------------------------*
+002674 2350-WRITE-REVIEW-QUEUE.
+002676     MOVE SPACES TO REVIEW-QUEUE-RECORD
+002678     STRING
+002680         "REVIEW "      DELIMITED BY SIZE
+002682         CITIZEN-ID     DELIMITED BY SIZE
+002684         " "            DELIMITED BY SIZE
+002686         CITIZEN-NAME   DELIMITED BY SIZE
+002688         " - DUPLICATE CITIZEN-ID ALREADY ON MASTER"
+002690                        DELIMITED BY SIZE
+002692         INTO REVIEW-QUEUE-RECORD
+002694     END-STRING
+002696     WRITE REVIEW-QUEUE-RECORD
+002698     PERFORM 9112-CHECK-REVIEW-STATUS THRU 9112-EXIT
+002699     ADD 1 TO WS-RECORD-COUNT-REVIEWED.
+002700 2350-EXIT.
+002701     EXIT.
+002705
+002710*----------------------------------------------------------*
+002715*  8000-FINALIZE - WRITE THE LOAD COUNTS TO REJECTS.TXT AS *
+002720*  WELL AS TO THE JOB LOG, SO THE READ/LOADED/REJECTED     *
+002725*  RECONCILIATION CAN BE DONE FROM FILE OUTPUT ALONE, THEN *
+002730*  CLOSE DOWN.                                             *
+002735*----------------------------------------------------------*
+002740 8000-FINALIZE.
+002750     MOVE SPACES TO REJECT-RECORD
+002760     MOVE ALL "-" TO REJECT-RECORD
+002770     WRITE REJECT-RECORD
+002780     PERFORM 9110-CHECK-REJECTS-STATUS THRU 9110-EXIT
+002790
+002800     MOVE WS-RECORD-COUNT-READ TO WS-COUNT-DISPLAY
+002810     MOVE SPACES TO REJECT-RECORD
+002820     STRING
+002830         "CITIZEN-LOAD RECORDS READ    : " DELIMITED BY SIZE
+002840         WS-COUNT-DISPLAY                  DELIMITED BY SIZE
+002850         INTO REJECT-RECORD
+002860     END-STRING
+002870     WRITE REJECT-RECORD
+002880     PERFORM 9110-CHECK-REJECTS-STATUS THRU 9110-EXIT
+002890
+002900     MOVE WS-RECORD-COUNT-LOADED TO WS-COUNT-DISPLAY
+002910     MOVE SPACES TO REJECT-RECORD
+002920     STRING
+002930         "CITIZEN-LOAD RECORDS LOADED  : " DELIMITED BY SIZE
+002940         WS-COUNT-DISPLAY                  DELIMITED BY SIZE
+002950         INTO REJECT-RECORD
+002960     END-STRING
+002970     WRITE REJECT-RECORD
+002980     PERFORM 9110-CHECK-REJECTS-STATUS THRU 9110-EXIT
+002990
+003000     MOVE WS-RECORD-COUNT-REJECTED TO WS-COUNT-DISPLAY
+003010     MOVE SPACES TO REJECT-RECORD
+003020     STRING
+003030         "CITIZEN-LOAD RECORDS REJECTED: " DELIMITED BY SIZE
+003040         WS-COUNT-DISPLAY                  DELIMITED BY SIZE
+003050         INTO REJECT-RECORD
+003060     END-STRING
+003070     WRITE REJECT-RECORD
+003080     PERFORM 9110-CHECK-REJECTS-STATUS THRU 9110-EXIT
+003085
+003086     MOVE WS-RECORD-COUNT-REVIEWED TO WS-COUNT-DISPLAY
+003087     MOVE SPACES TO REJECT-RECORD
+003088     STRING
+003089         "CITIZEN-LOAD RECORDS REVIEWED: " DELIMITED BY SIZE
+003090         WS-COUNT-DISPLAY                  DELIMITED BY SIZE
+003091         INTO REJECT-RECORD
+003092     END-STRING
+003093     WRITE REJECT-RECORD
+003094     PERFORM 9110-CHECK-REJECTS-STATUS THRU 9110-EXIT
+003095
+003100     CLOSE INPUT-FILE
+003110     CLOSE CITIZEN-MASTER-FILE
+003120     CLOSE REJECTS-FILE
+003122     CLOSE REVIEW-QUEUE-FILE
+003130
+003140     DISPLAY "CITIZEN-LOAD RECORDS READ    : "
+003150         WS-RECORD-COUNT-READ
+003160     DISPLAY "CITIZEN-LOAD RECORDS LOADED  : "
+003170         WS-RECORD-COUNT-LOADED
+003180     DISPLAY "CITIZEN-LOAD RECORDS REJECTED: "
+003182         WS-RECORD-COUNT-REJECTED
+003184     DISPLAY "CITIZEN-LOAD RECORDS REVIEWED: "
+003186         WS-RECORD-COUNT-REVIEWED.
+003200 8000-EXIT.
+003210     EXIT.
+003220
+003230*----------------------------------------------------------*
+003240*  9100-ABEND-FILE-ERROR - AN OPEN OR A WRITE CAME BACK     *
+003250*  WITH A NON-ZERO FILE STATUS ON A FILE THE RUN CANNOT     *
+003260*  SENSIBLY CONTINUE WITHOUT.  REPORT IT AND STOP RATHER    *
+003270*  THAN CARRYING ON WITH AN INCOMPLETE MASTER OR REJECTS    *
+003280*  FILE.                                                    *
+003290*----------------------------------------------------------*
+003300 9100-ABEND-FILE-ERROR.
+003310     DISPLAY "CITIZEN-LOAD: I/O ERROR ON " WS-ERROR-FILE-NAME
+003320         ", FILE STATUS = " WS-ERROR-STATUS
+003330     MOVE 16 TO RETURN-CODE
+003340     STOP RUN.
+003350 9100-EXIT.
+003360     EXIT.
+003370
+003380*----------------------------------------------------------*
+003390*  9110-CHECK-REJECTS-STATUS - TESTED AFTER EVERY WRITE TO  *
+003400*  REJECTS-FILE, SO A FULL DISK ABENDS THE RUN INSTEAD OF   *
+003410*  PRODUCING AN INCOMPLETE REJECTS FILE WITHOUT ANY         *
+003420*  INDICATION SOMETHING WAS LOST.                           *
+003430*----------------------------------------------------------*
+003440 9110-CHECK-REJECTS-STATUS.
+003450     IF WS-REJECTS-STATUS NOT = "00"
+003460         MOVE "REJECTS-FILE" TO WS-ERROR-FILE-NAME
+003470         MOVE WS-REJECTS-STATUS TO WS-ERROR-STATUS
+003480         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+003490     END-IF.
+003500 9110-EXIT.
+003510     EXIT.
+003520
+003530*----------------------------------------------------------*
+003540*  9111-CHECK-MASTER-STATUS - TESTED AFTER EVERY WRITE TO   *
+003550*  CITIZEN-MASTER-FILE THAT DID NOT ALREADY FAIL INVALID    *
+003560*  KEY, SO SOMETHING LIKE A FULL DISK IS NOT SILENTLY       *
+003570*  IGNORED.                                                 *
+003580*----------------------------------------------------------*
+003590 9111-CHECK-MASTER-STATUS.
+003600     IF WS-MASTER-STATUS NOT = "00"
+003610         MOVE "CITIZEN-MASTER-FILE" TO WS-ERROR-FILE-NAME
+003620         MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+003630         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+003640     END-IF.
+003650 9111-EXIT.
+003660     EXIT.
+003662
+003664*----------------------------------------------------------*
+003666*  9112-CHECK-REVIEW-STATUS - TESTED AFTER EVERY WRITE TO   *
+003668*  REVIEW-QUEUE-FILE, SO A FULL DISK ABENDS THE RUN INSTEAD *
+003670*  OF LOSING A DUPLICATE-ID EXCEPTION SILENTLY.             *
+003672*----------------------------------------------------------*
+003674 9112-CHECK-REVIEW-STATUS.
+003676     IF WS-REVIEW-STATUS NOT = "00"
+003678         MOVE "REVIEW-QUEUE-FILE" TO WS-ERROR-FILE-NAME
+003680         MOVE WS-REVIEW-STATUS TO WS-ERROR-STATUS
+003682         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+003684     END-IF.
+003686 9112-EXIT.
+003688     EXIT.
+003690
+003700  9999-EXIT.
+003710     STOP RUN.
