@@ -1,93 +1,1009 @@
-      *> Simple program to process citizen benefits data
-      *> TODO: Add error handling for invalid data formats
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CITIZEN-BATCH. *> Main program name
-
-      *> Define files and data structures
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'citizens.txt' *> Input data file
-               ORGANIZATION IS LINE SEQUENTIAL.       *> Read line by line
-           SELECT OUTPUT-FILE ASSIGN TO 'report.txt'  *> Output report
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-      *> Format of input records (50 characters per line)
-       FD  INPUT-FILE.
-       01  INPUT-RECORD              PIC X(50). *> Raw text line
-
-      *> Format of output records (60 characters per line)
-       FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD             PIC X(60).
-
-       WORKING-STORAGE SECTION.
-      *> Split input into these variables
-       01  CITIZEN-ID                PIC X(5).  *> First 5 chars: ID
-       01  CITIZEN-NAME              PIC X(20). *> Next 20: Name
-       01  CITIZEN-DOB               PIC X(10). *> Next 10: Date of Birth
-       01  CITIZEN-BENEFIT-AMOUNT    PIC 9(7)V99. *> Numeric value (9999999.99)
-       01  WS-BENEFIT-AMOUNT-STR     PIC X(10). *> Temporary string storage
-
-      *> Track total benefits
-       01  TOTAL-BENEFITS            PIC 9(9)V99 VALUE 0. *> Start at zero
-       01  WS-TOTAL-BENEFITS-STR     PIC Z(7).99. *> For formatted display
-
-      *> Control reading loop
-       01  EOF-FLAG                  PIC X VALUE 'N'. *> N=not end, Y=end
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-      *> Open files first
-           OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-
-      *> Read until end of file
-           PERFORM UNTIL EOF-FLAG = 'Y'
-               READ INPUT-FILE
-                   AT END
-                       MOVE 'Y' TO EOF-FLAG *> Stop after last record
-                   NOT AT END
-                       PERFORM PROCESS-RECORD
-               END-READ
-           END-PERFORM
-
-      *> Write total benefits (formatted)
-           MOVE SPACES TO OUTPUT-RECORD
-           MOVE TOTAL-BENEFITS TO WS-TOTAL-BENEFITS-STR
-           STRING
-               "TOTAL BENEFITS PAID: £" DELIMITED BY SIZE
-               WS-TOTAL-BENEFITS-STR DELIMITED BY SIZE
-               INTO OUTPUT-RECORD
-           END-STRING
-           WRITE OUTPUT-RECORD
-
-      *> Cleanup
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
-           STOP RUN.
-
-       PROCESS-RECORD.
-      *> Split comma-separated values
-           UNSTRING INPUT-RECORD DELIMITED BY ","
-               INTO CITIZEN-ID, CITIZEN-NAME, CITIZEN-DOB, WS-BENEFIT-AMOUNT-STR
-
-      *> Convert text to number
-           MOVE FUNCTION NUMVAL(WS-BENEFIT-AMOUNT-STR) 
-               TO CITIZEN-BENEFIT-AMOUNT
-
-      *> Add to running total
-           ADD CITIZEN-BENEFIT-AMOUNT TO TOTAL-BENEFITS
-
-      *> Build output line
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING
-               "Processed: ", CITIZEN-ID, " ",
-               CITIZEN-NAME, " £",
-               WS-BENEFIT-AMOUNT-STR 
-               INTO OUTPUT-RECORD
-           END-STRING
-           WRITE OUTPUT-RECORD.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CITIZEN-BATCH.
+000030 AUTHOR.        R HARGREAVES.
+000040 INSTALLATION.  DWP BENEFITS DIVISION.
+000050 DATE-WRITTEN.  12/03/2018.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                    *
+000090*----------------------------------------------------------*
+000100*  12/03/2018 RH   INITIAL VERSION - READS CITIZENS.TXT,    *
+000110*                  WRITES REPORT.TXT WITH A GRAND TOTAL.    *
+000120*  09/08/2026 RH   ADD FIELD EDITING AFTER THE UNSTRING AND *
+000130*                  A REJECTS-FILE SO A BAD SOURCE ROW IS    *
+000140*                  REPORTED INSTEAD OF ABENDING THE RUN OR  *
+000150*                  CORRUPTING TOTAL-BENEFITS.                *
+000160*  09/08/2026 RH   ADD A RUN HEADER/TRAILER TO REPORT.TXT   *
+000170*                  WITH READ/WRITTEN/REJECTED COUNTS AND A  *
+000180*                  RUN DATE/TIME STAMP FOR RECONCILIATION.  *
+000190*  09/08/2026 RH   MOVE THE AWARD CALCULATION OUT TO THE    *
+000200*                  CITIZEN-CALC SUBPROGRAM SO AWARD RULE    *
+000210*                  CHANGES DON'T NEED THE WHOLE BATCH        *
+000220*                  RE-CERTIFIED.                             *
+000230*  09/08/2026 RH   MOVE THE CITIZEN FIELDS OUT TO THE        *
+000240*                  CITIZEN-RECORD COPYBOOK SO THE LAYOUT     *
+000250*                  IS DEFINED ONCE FOR ALL PROGRAMS.         *
+000260*  09/08/2026 RH   SOURCE ROW EDITING AND THE REJECTS-FILE   *
+000270*                  HAVE MOVED TO THE NEW CITIZEN-LOAD        *
+000280*                  PROGRAM, WHICH NOW BUILDS CITIZEN-MASTER  *
+000290*                  (AN INDEXED FILE KEYED ON CITIZEN-ID).    *
+000300*                  CITIZEN-BATCH READS THAT MASTER INSTEAD   *
+000310*                  OF CITIZENS.TXT, SO A RERUN NO LONGER     *
+000320*                  RE-EDITS EVERY ROW ON THE FILE.  A RUN    *
+000330*                  CAN ALSO BE POINTED AT A SINGLE CITIZEN   *
+000340*                  BY PASSING THEIR CITIZEN-ID ON THE        *
+000350*                  COMMAND LINE, FOR AN AD HOC RERUN.        *
+000360*  09/08/2026 RH   REPORT.TXT NOW SHOWS A SUBTOTAL PER       *
+000370*                  BENEFIT TYPE AHEAD OF THE GRAND TOTAL.    *
+000380*  09/08/2026 RH   ADD CHECKPOINT/RESTART TO THE FULL MASTER *
+000390*                  SCAN - THE LAST CITIZEN-ID PROCESSED AND  *
+000400*                  THE RUNNING TOTALS ARE SAVED TO A RESTART *
+000410*                  FILE EVERY WS-CHECKPOINT-INTERVAL RECORDS *
+000420*                  SO A RUN THAT IS KILLED PART WAY THROUGH  *
+000430*                  CAN BE RESTARTED FROM THE LAST CHECKPOINT *
+000440*                  INSTEAD OF FROM THE TOP OF THE MASTER.    *
+000450*  09/08/2026 RH   ADD A FIXED-WIDTH PAYMENT EXTRACT FOR THE *
+000460*                  DOWNSTREAM BACS SUBMISSION, SEPARATE FROM *
+000470*                  THE HUMAN-READABLE REPORT.TXT.            *
+000480*  09/08/2026 RH   CHECK EACH CITIZEN IS OLD ENOUGH FOR THE  *
+000490*                  BENEFIT TYPE THEY ARE CLAIMING BEFORE THE *
+000500*                  AWARD IS CALCULATED.  A CITIZEN WHO FAILS *
+000510*                  THE AGE CHECK IS NOT PAID - THEY ARE      *
+000520*                  WRITTEN TO A REVIEW QUEUE FOR A CLERICAL  *
+000530*                  OFFICER TO LOOK AT INSTEAD.  DUPLICATE    *
+000540*                  CITIZEN-ID IS ALREADY IMPOSSIBLE HERE -   *
+000550*                  CITIZEN-LOAD ROUTES A DUPLICATE ID TO THE *
+000560*                  SAME REVIEW QUEUE AT THE POINT THE MASTER *
+000570*                  IS BUILT, AND THE MASTER'S KEY WON'T      *
+000580*                  ACCEPT TWO ROWS WITH THE SAME ID ANYWAY.  *
+000590*  09/08/2026 RH   ADD A PERMANENT AUDIT TRAIL FILE, OPENED   *
+000600*                  EXTEND SO IT IS NEVER OVERWRITTEN, WITH    *
+000610*                  ONE LINE PER CHANGE TO TOTAL-BENEFITS -    *
+000620*                  RUN TIMESTAMP, CITIZEN-ID, AMOUNT ADDED    *
+000630*                  AND THE RESULTING RUNNING TOTAL.           *
+000640*  09/08/2026 RH   OUTPUT-FILE/EXTRACT-FILE/REVIEW-QUEUE-FILE *
+000650*                  NOW OPEN EXTEND INSTEAD OF OUTPUT ON A     *
+000660*                  RESTART RESUME OR AN AD HOC SINGLE-CITIZEN *
+000670*                  RERUN, SO NEITHER ONE TRUNCATES A DAY'S    *
+000680*                  REPORT/EXTRACT/REVIEW DATA THAT IS ALREADY *
+000690*                  ON THOSE FILES.  ADDED A MAXIMUM AS WELL  *
+000700*                  AS A MINIMUM QUALIFYING AGE TO THE        *
+000710*                  ELIGIBILITY CHECK, CARRIED THE RECORDS    *
+000720*                  REVIEWED COUNT THROUGH CHECKPOINT/RESTART *
+000730*                  ALONGSIDE THE OTHER RUNNING TOTALS, AND   *
+000740*                  WIDENED THE EDITED COUNT AND AMOUNT        *
+000750*                  FIELDS ON REPORT.TXT/AUDIT-TRAIL.TXT SO A *
+000760*                  LARGE RUN OR A LARGE TOTAL CANNOT LOSE ITS *
+000770*                  LEADING DIGIT.  FILE STATUS ON EVERY OPEN *
+000780*                  AND ON THE WRITES THAT MATTER IS NOW      *
+000790*                  CHECKED, WITH A NON-ZERO STATUS ON AN     *
+000800*                  OUTPUT FILE ABENDING THE RUN INSTEAD OF   *
+000810*                  BEING SILENTLY IGNORED.                   *
+000812*  09/08/2026 RH   THE RESTART FILE IS NOW CHECKPOINTED      *
+000814*                  AFTER EVERY CITIZEN INSTEAD OF BATCHED    *
+000816*                  EVERY N RECORDS, SO A KILLED RUN CAN NEVER*
+000818*                  RESUME PAST A CITIZEN WHO WAS ALREADY     *
+000820*                  PAID OR REVIEWED.  1300-READ-RESTART-FILE*
+000822*                  NOW TREATS ONLY STATUS 35 AS "NO RESTART  *
+000824*                  FILE YET" - ANY OTHER NON-ZERO STATUS     *
+000826*                  ABENDS, THE SAME AS EVERY OTHER FILE OPEN *
+000828*                  IN THIS PROGRAM.  REVIEW-QUEUE-FILE IS    *
+000830*                  NOW ALWAYS OPENED EXTEND (SEE              *
+000832*                  1040-OPEN-REVIEW-QUEUE) SINCE CITIZEN-LOAD*
+000834*                  WRITES A DUPLICATE-ID EXCEPTION TO THE    *
+000836*                  SAME FILE BEFORE THIS PROGRAM EVEN RUNS.  *
+000838*----------------------------------------------------------*
+000839
+000840*----------------------------------------------------------*
+000850*  ENVIRONMENT DIVISION                                    *
+000860*----------------------------------------------------------*
+000870 ENVIRONMENT DIVISION.
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900     SELECT CITIZEN-MASTER-FILE ASSIGN TO "citizens.dat"
+000910         ORGANIZATION IS INDEXED
+000920         ACCESS MODE IS DYNAMIC
+000930         RECORD KEY IS CITIZEN-ID
+000940         FILE STATUS IS WS-MASTER-STATUS.
+000950
+000960     SELECT OUTPUT-FILE ASSIGN TO "report.txt"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS WS-OUTPUT-STATUS.
+000990
+001000     SELECT RESTART-FILE ASSIGN TO "restart.dat"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS WS-RESTART-STATUS.
+001030
+001040     SELECT EXTRACT-FILE ASSIGN TO "payment-extract.txt"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS WS-EXTRACT-STATUS.
+001070
+001080     SELECT REVIEW-QUEUE-FILE ASSIGN TO "review-queue.txt"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-REVIEW-STATUS.
+001110
+001120     SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit-trail.txt"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS WS-AUDIT-STATUS.
+001150
+001160*----------------------------------------------------------*
+001170*  DATA DIVISION                                           *
+001180*----------------------------------------------------------*
+001190 DATA DIVISION.
+001200 FILE SECTION.
+001210*  CITIZEN-MASTER-FILE - ONE CITIZEN PER RECORD, KEYED ON
+001220*  CITIZEN-ID.  BUILT AND MAINTAINED BY CITIZEN-LOAD.
+001230 FD  CITIZEN-MASTER-FILE.
+001240     COPY CITIZEN-RECORD.
+001250
+001260*  OUTPUT-FILE - HUMAN-READABLE RUN REPORT.
+001270 FD  OUTPUT-FILE.
+001280 01  OUTPUT-RECORD             PIC X(60).
+001290
+001300*  RESTART-FILE - ONE RECORD HOLDING THE CHECKPOINT REACHED
+001310*  BY THE LAST FULL MASTER SCAN.
+001320 FD  RESTART-FILE.
+001330 01  RESTART-RECORD.
+001340     05  RST-CITIZEN-ID         PIC X(05).
+001350     05  RST-RECORD-COUNT-READ  PIC 9(07).
+001360     05  RST-RECORD-COUNT-WRITTEN PIC 9(07).
+001370     05  RST-RECORD-COUNT-REVIEWED PIC 9(07).
+001380     05  RST-TOTAL-BENEFITS     PIC 9(09)V99.
+001390     05  RST-BT-TOTAL           PIC 9(09)V99 OCCURS 7 TIMES.
+001400
+001410*  EXTRACT-FILE - FIXED-WIDTH PAYMENT LINE PER CITIZEN PAID,
+001420*  FOR THE DOWNSTREAM BACS/PAYMENT SYSTEM.  KEPT SEPARATE
+001430*  FROM REPORT.TXT, WHICH IS FOR HUMAN RECONCILIATION.
+001440 FD  EXTRACT-FILE.
+001450 01  EXTRACT-RECORD.
+001460     05  EXT-CITIZEN-ID         PIC X(05).
+001470     05  EXT-BENEFIT-TYPE       PIC X(02).
+001480     05  EXT-PAYABLE-AMOUNT     PIC 9(09)V99.
+001490     05  EXT-PAYMENT-DATE       PIC 9(08).
+001500     05  FILLER                 PIC X(06).
+001510
+001520*  REVIEW-QUEUE-FILE - ONE LINE PER CITIZEN HELD BACK FROM
+001530*  PAYMENT BY THE AGE/ELIGIBILITY CHECK, FOR CLERICAL REVIEW.
+001540 FD  REVIEW-QUEUE-FILE.
+001550 01  REVIEW-QUEUE-RECORD       PIC X(100).
+001560
+001570*  AUDIT-TRAIL-FILE - PERMANENT, NEVER OVERWRITTEN, RECORD OF
+001580*  EVERY CHANGE MADE TO TOTAL-BENEFITS.  KEPT OPEN EXTEND SO
+001590*  EACH RUN ADDS TO IT RATHER THAN REPLACING WHAT IS ALREADY
+001600*  THERE, UNLIKE REPORT.TXT WHICH IS OVERWRITTEN EVERY RUN.
+001610 FD  AUDIT-TRAIL-FILE.
+001620 01  AUDIT-TRAIL-RECORD        PIC X(120).
+001630
+001640 WORKING-STORAGE SECTION.
+001650
+001660 01  WS-FILE-STATUSES.
+001670     05  WS-MASTER-STATUS       PIC X(02) VALUE "00".
+001680     05  WS-OUTPUT-STATUS       PIC X(02) VALUE "00".
+001690     05  WS-RESTART-STATUS      PIC X(02) VALUE "00".
+001700     05  WS-EXTRACT-STATUS      PIC X(02) VALUE "00".
+001710     05  WS-REVIEW-STATUS       PIC X(02) VALUE "00".
+001720     05  WS-AUDIT-STATUS        PIC X(02) VALUE "00".
+001730
+001740*  CITIZEN-ID PASSED ON THE COMMAND LINE TO RUN A SINGLE
+001750*  CITIZEN INSTEAD OF SCANNING THE WHOLE MASTER FILE.
+001760 01  WS-PARM-CITIZEN-ID         PIC X(05) VALUE SPACES.
+001770
+001780 01  WS-TOTALS.
+001790     05  TOTAL-BENEFITS         PIC 9(09)V99 VALUE ZERO.
+001800     05  WS-TOTAL-BENEFITS-STR  PIC Z(08)9.99.
+001810
+001820*  ONE SUBTOTAL PER BENEFIT TYPE, KEPT IN STEP WITH THE
+001830*  VALID-BENEFIT-TYPE CODES ON THE CITIZEN-RECORD COPYBOOK.
+001840 01  WS-BT-CODES-INIT.
+001850     05  FILLER                 PIC X(02) VALUE "SP".
+001860     05  FILLER                 PIC X(02) VALUE "PC".
+001870     05  FILLER                 PIC X(02) VALUE "JS".
+001880     05  FILLER                 PIC X(02) VALUE "HB".
+001890     05  FILLER                 PIC X(02) VALUE "UC".
+001900     05  FILLER                 PIC X(02) VALUE "CA".
+001910     05  FILLER                 PIC X(02) VALUE "AA".
+001920 01  WS-BT-CODES REDEFINES WS-BT-CODES-INIT.
+001930     05  WS-BT-CODE             PIC X(02) OCCURS 7 TIMES.
+001940
+001950 01  WS-BT-TOTALS.
+001960     05  WS-BT-TOTAL            PIC 9(09)V99 OCCURS 7 TIMES
+001970                                 VALUE ZERO.
+001980
+001990*  MINIMUM QUALIFYING AGE FOR EACH BENEFIT TYPE, IN THE SAME
+002000*  ORDER AS WS-BT-CODES SO THE SAME INDEX LOCATES BOTH.
+002010 01  WS-BT-MIN-AGE-INIT.
+002020     05  FILLER                 PIC 9(02) VALUE 66.
+002030     05  FILLER                 PIC 9(02) VALUE 66.
+002040     05  FILLER                 PIC 9(02) VALUE 18.
+002050     05  FILLER                 PIC 9(02) VALUE 18.
+002060     05  FILLER                 PIC 9(02) VALUE 18.
+002070     05  FILLER                 PIC 9(02) VALUE 16.
+002080     05  FILLER                 PIC 9(02) VALUE 65.
+002090 01  WS-BT-MIN-AGES REDEFINES WS-BT-MIN-AGE-INIT.
+002100     05  WS-BT-MIN-AGE          PIC 9(02) OCCURS 7 TIMES.
+002110
+002120*  MAXIMUM QUALIFYING AGE FOR EACH BENEFIT TYPE, SAME ORDER AS
+002130*  WS-BT-CODES.  JS/UC STOP AT STATE PENSION AGE; THE REMAINING
+002140*  TYPES HAVE NO UPPER AGE LIMIT IN THEIR OWN RIGHT, SO 99 IS
+002150*  USED AS A SENTINEL THAT PIC 9(02) CANNOT EXCEED.
+002160 01  WS-BT-MAX-AGE-INIT.
+002170     05  FILLER                 PIC 9(02) VALUE 99.
+002180     05  FILLER                 PIC 9(02) VALUE 99.
+002190     05  FILLER                 PIC 9(02) VALUE 66.
+002200     05  FILLER                 PIC 9(02) VALUE 99.
+002210     05  FILLER                 PIC 9(02) VALUE 66.
+002220     05  FILLER                 PIC 9(02) VALUE 99.
+002230     05  FILLER                 PIC 9(02) VALUE 99.
+002240 01  WS-BT-MAX-AGES REDEFINES WS-BT-MAX-AGE-INIT.
+002250     05  WS-BT-MAX-AGE          PIC 9(02) OCCURS 7 TIMES.
+002260
+002270 77  WS-BT-IDX                  PIC 9(02) COMP VALUE ZERO.
+002280
+002290*  AMOUNT PAYABLE FOR THE CITIZEN CURRENTLY BEING
+002300*  PROCESSED, RETURNED BY CITIZEN-CALC, AND ITS EDITED
+002310*  FORM FOR THE REPORT LINE.
+002320 01  WS-PAYABLE-AMOUNT          PIC 9(07)V99.
+002330 01  WS-AMOUNT-DISPLAY          PIC Z(06)9.99.
+002340
+002350*  EDITED FORMS OF THE AMOUNT ADDED AND THE RESULTING RUNNING
+002360*  TOTAL FOR THE AUDIT TRAIL LINE.
+002370 01  WS-AUDIT-AMOUNT-DISPLAY    PIC Z(06)9.99.
+002380 01  WS-AUDIT-TOTAL-DISPLAY     PIC Z(08)9.99.
+002390
+002400 77  WS-RECORD-COUNT-READ       PIC 9(07) COMP VALUE ZERO.
+002410 77  WS-RECORD-COUNT-WRITTEN    PIC 9(07) COMP VALUE ZERO.
+002420
+002430*  RUN DATE/TIME STAMP SHOWN ON THE REPORT HEADER.
+002440 01  WS-RUN-DATE-TIME.
+002450     05  WS-RUN-DATE            PIC 9(08).
+002460     05  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+002470         10  WS-RUN-YEAR        PIC 9(04).
+002480         10  WS-RUN-MONTH       PIC 9(02).
+002490         10  WS-RUN-DAY         PIC 9(02).
+002500     05  WS-RUN-TIME            PIC 9(08).
+002510     05  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+002520         10  WS-RUN-HOUR        PIC 9(02).
+002530         10  WS-RUN-MINUTE      PIC 9(02).
+002540         10  WS-RUN-SECOND      PIC 9(02).
+002550         10  WS-RUN-HUNDREDTH   PIC 9(02).
+002560
+002570 01  WS-COUNT-DISPLAY           PIC Z,ZZZ,ZZ9.
+002580
+002590 01  WS-SWITCHES.
+002600     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+002610         88  END-OF-FILE                   VALUE "Y".
+002620         88  NOT-END-OF-FILE               VALUE "N".
+002630     05  WS-RESTART-SWITCH      PIC X(01) VALUE "N".
+002640         88  RESTART-FILE-FOUND            VALUE "Y".
+002650         88  RESTART-FILE-NOT-FOUND        VALUE "N".
+002660     05  WS-ELIGIBLE-SWITCH     PIC X(01) VALUE "Y".
+002670         88  CITIZEN-IS-ELIGIBLE           VALUE "Y".
+002680         88  CITIZEN-NOT-ELIGIBLE          VALUE "N".
+002685     05  WS-CHECKPOINT-SWITCH   PIC X(01) VALUE "N".
+002686         88  CHECKPOINT-DUE                VALUE "Y".
+002687         88  CHECKPOINT-NOT-DUE            VALUE "N".
+002690
+002700*  CITIZEN'S AGE IN COMPLETE YEARS AS AT THE RUN DATE, AND THE
+002710*  BROKEN-OUT FORM OF CITIZEN-DOB USED TO WORK IT OUT.
+002720 77  WS-AGE-YEARS               PIC 9(03) VALUE ZERO.
+002730 01  WS-DOB-BREAKDOWN.
+002740     05  WS-DOB-YEAR            PIC 9(04).
+002750     05  WS-DOB-MONTH           PIC 9(02).
+002760     05  WS-DOB-DAY             PIC 9(02).
+002770
+002780*  REASON TEXT ATTACHED TO A CITIZEN HELD BACK FOR REVIEW.
+002790 01  WS-REVIEW-REASON-TEXT      PIC X(40).
+002800 77  WS-RECORD-COUNT-REVIEWED   PIC 9(07) COMP VALUE ZERO.
+002810
+002820*  LAST CITIZEN-ID CHECKPOINTED ON THE RESTART FILE.  A
+002830*  CHECKPOINT IS WRITTEN AFTER EVERY CITIZEN, NOT BATCHED, SO A
+002840*  RUN KILLED BETWEEN TWO CITIZENS NEVER RESUMES BEHIND ONE THAT
+002850*  WAS ALREADY PAID OR REVIEWED.
+002860 01  WS-RESTART-CITIZEN-ID      PIC X(05).
+002870
+002880*  FILE NAME AND STATUS CARRIED INTO 9100-ABEND-FILE-ERROR WHEN
+002890*  AN OPEN OR A WRITE FAILS ON A FILE THE RUN CANNOT CONTINUE
+002900*  WITHOUT.
+002910 01  WS-ERROR-FILE-NAME         PIC X(20).
+002920 01  WS-ERROR-STATUS            PIC X(02).
+002930*----------------------------------------------------------*
+002940*  PROCEDURE DIVISION                                      *
+002950*----------------------------------------------------------*
+002960 PROCEDURE DIVISION.
+002970
+002980 0000-MAINLINE.
+002990     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003000     IF WS-PARM-CITIZEN-ID = SPACES
+003010         PERFORM 2000-PROCESS-CITIZEN THRU 2000-EXIT
+003020             UNTIL END-OF-FILE
+003030     ELSE
+003040         PERFORM 2400-PROCESS-SINGLE-CITIZEN THRU 2400-EXIT
+003050     END-IF
+003060     PERFORM 8000-FINALIZE THRU 8000-EXIT
+003070     GO TO 9999-EXIT.
+003080
+003090*----------------------------------------------------------*
+003100*  1000-INITIALIZE - OPEN ALL FILES FOR THE RUN.  A        *
+003110*  CITIZEN-ID PASSED ON THE COMMAND LINE SELECTS AN AD HOC *
+003120*  SINGLE-CITIZEN RERUN INSTEAD OF THE FULL MASTER SCAN.   *
+003130*  REPORT.TXT/PAYMENT-EXTRACT.TXT ARE OPENED OUTPUT (FRESH)*
+003140*  ONLY FOR A GENUINE FULL SCAN FROM THE TOP - A RESTART   *
+003150*  RESUME OR AN AD HOC SINGLE-CITIZEN RERUN OPENS THEM     *
+003160*  EXTEND INSTEAD, SO NEITHER ONE WIPES OUT WHAT A RUN     *
+003170*  EARLIER THE SAME DAY ALREADY WROTE.  REVIEW-QUEUE.TXT   *
+003172*  IS ALWAYS OPENED EXTEND (SEE 1040-OPEN-REVIEW-QUEUE)    *
+003174*  SINCE CITIZEN-LOAD MAY HAVE ALREADY WRITTEN TO IT THAT  *
+003176*  DAY BEFORE THIS PROGRAM EVEN STARTED.                   *
+003180*----------------------------------------------------------*
+003190 1000-INITIALIZE.
+003200     OPEN INPUT  CITIZEN-MASTER-FILE
+003210     IF WS-MASTER-STATUS NOT = "00"
+003220         MOVE "CITIZEN-MASTER-FILE" TO WS-ERROR-FILE-NAME
+003230         MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+003240         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+003250     END-IF
+003260
+003270     ACCEPT WS-PARM-CITIZEN-ID FROM COMMAND-LINE
+003280     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003290     ACCEPT WS-RUN-TIME FROM TIME
+003300     IF WS-PARM-CITIZEN-ID = SPACES
+003310         PERFORM 1300-READ-RESTART-FILE THRU 1300-EXIT
+003320     END-IF
+003330
+003340     IF RESTART-FILE-FOUND OR WS-PARM-CITIZEN-ID NOT = SPACES
+003350         PERFORM 1010-OPEN-RUN-FILES-EXTEND THRU 1010-EXIT
+003360     ELSE
+003370         PERFORM 1020-OPEN-RUN-FILES-FRESH THRU 1020-EXIT
+003380     END-IF
+003390
+003400     IF RESTART-FILE-FOUND
+003410         PERFORM 1310-POSITION-AFTER-RESTART THRU 1310-EXIT
+003420     END-IF
+003430     PERFORM 1100-WRITE-HEADER THRU 1100-EXIT.
+003440 1000-EXIT.
+003450     EXIT.
+003460
+003470*----------------------------------------------------------*
+003480*  1010-OPEN-RUN-FILES-EXTEND - A RESTART RESUME OR AN AD   *
+003490*  HOC SINGLE-CITIZEN RERUN - APPEND TO WHATEVER THE DAY'S  *
+003500*  EARLIER RUN ALREADY WROTE RATHER THAN REPLACING IT.  IF  *
+003510*  ONE OF THESE FILES DOES NOT EXIST YET (THE VERY FIRST    *
+003520*  RUN OF THE DAY HAPPENED TO BE AN AD HOC RERUN) OPEN      *
+003530*  EXTEND FAILS WITH STATUS 35, SO FALL BACK TO OPENING IT  *
+003540*  FRESH.                                                   *
+003550*----------------------------------------------------------*
+003560 1010-OPEN-RUN-FILES-EXTEND.
+003570     OPEN EXTEND OUTPUT-FILE
+003580     IF WS-OUTPUT-STATUS = "35"
+003590         OPEN OUTPUT OUTPUT-FILE
+003600     END-IF
+003610     IF WS-OUTPUT-STATUS NOT = "00"
+003620         MOVE "OUTPUT-FILE" TO WS-ERROR-FILE-NAME
+003630         MOVE WS-OUTPUT-STATUS TO WS-ERROR-STATUS
+003640         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+003650     END-IF
+003660
+003670     OPEN EXTEND EXTRACT-FILE
+003680     IF WS-EXTRACT-STATUS = "35"
+003690         OPEN OUTPUT EXTRACT-FILE
+003700     END-IF
+003710     IF WS-EXTRACT-STATUS NOT = "00"
+003720         MOVE "EXTRACT-FILE" TO WS-ERROR-FILE-NAME
+003730         MOVE WS-EXTRACT-STATUS TO WS-ERROR-STATUS
+003740         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+003750     END-IF
+003760
+003770     PERFORM 1040-OPEN-REVIEW-QUEUE THRU 1040-EXIT
+003780
+003870     PERFORM 1030-OPEN-AUDIT-TRAIL THRU 1030-EXIT.
+003880 1010-EXIT.
+003890     EXIT.
+003900
+003910*----------------------------------------------------------*
+003920*  1020-OPEN-RUN-FILES-FRESH - A GENUINE FULL SCAN FROM THE *
+003930*  TOP - REPLACE WHATEVER WAS LEFT ON THESE FILES BY AN     *
+003940*  EARLIER RUN.                                             *
+003950*----------------------------------------------------------*
+003960 1020-OPEN-RUN-FILES-FRESH.
+003970     OPEN OUTPUT OUTPUT-FILE
+003980     IF WS-OUTPUT-STATUS NOT = "00"
+003990         MOVE "OUTPUT-FILE" TO WS-ERROR-FILE-NAME
+004000         MOVE WS-OUTPUT-STATUS TO WS-ERROR-STATUS
+004010         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+004020     END-IF
+004030
+004040     OPEN OUTPUT EXTRACT-FILE
+004050     IF WS-EXTRACT-STATUS NOT = "00"
+004060         MOVE "EXTRACT-FILE" TO WS-ERROR-FILE-NAME
+004070         MOVE WS-EXTRACT-STATUS TO WS-ERROR-STATUS
+004080         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+004090     END-IF
+004100
+004105     PERFORM 1040-OPEN-REVIEW-QUEUE THRU 1040-EXIT
+004110
+004180     PERFORM 1030-OPEN-AUDIT-TRAIL THRU 1030-EXIT.
+004190 1020-EXIT.
+004200     EXIT.
+004210
+004220*----------------------------------------------------------*
+004230*  1030-OPEN-AUDIT-TRAIL - ALWAYS OPENED EXTEND, EVEN ON A  *
+004240*  FRESH FULL SCAN, SINCE IT IS NEVER OVERWRITTEN.  FALL    *
+004250*  BACK TO OUTPUT IF IT DOES NOT EXIST YET.                 *
+004260*----------------------------------------------------------*
+004270 1030-OPEN-AUDIT-TRAIL.
+004280     OPEN EXTEND AUDIT-TRAIL-FILE
+004290     IF WS-AUDIT-STATUS = "35"
+004300         OPEN OUTPUT AUDIT-TRAIL-FILE
+004310     END-IF
+004320     IF WS-AUDIT-STATUS NOT = "00"
+004330         MOVE "AUDIT-TRAIL-FILE" TO WS-ERROR-FILE-NAME
+004340         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+004350         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+004360     END-IF.
+004370 1030-EXIT.
+004380     EXIT.
+004390
+004392*----------------------------------------------------------*
+004394*  1040-OPEN-REVIEW-QUEUE - REVIEW-QUEUE.TXT IS ALSO WRITTEN *
+004396*  BY CITIZEN-LOAD, WHICH OPENS IT FRESH (OUTPUT) ONCE AT   *
+004398*  THE START OF EACH DAY'S LOAD.  CITIZEN-BATCH THEREFORE   *
+004400*  ALWAYS OPENS IT EXTEND, ON A RESTART RESUME AND ON A     *
+004402*  GENUINE FRESH FULL SCAN ALIKE, SO IT NEVER TRUNCATES A   *
+004404*  DUPLICATE-ID EXCEPTION CITIZEN-LOAD ALREADY WROTE THAT   *
+004406*  DAY.  FALLS BACK TO OUTPUT ONLY IF THE FILE DOES NOT     *
+004408*  EXIST YET AT ALL.                                        *
+004410*----------------------------------------------------------*
+004412 1040-OPEN-REVIEW-QUEUE.
+004414     OPEN EXTEND REVIEW-QUEUE-FILE
+004416     IF WS-REVIEW-STATUS = "35"
+004418         OPEN OUTPUT REVIEW-QUEUE-FILE
+004420     END-IF
+004422     IF WS-REVIEW-STATUS NOT = "00"
+004424         MOVE "REVIEW-QUEUE-FILE" TO WS-ERROR-FILE-NAME
+004426         MOVE WS-REVIEW-STATUS TO WS-ERROR-STATUS
+004428         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+004430     END-IF.
+004432 1040-EXIT.
+004434     EXIT.
+004436
+004437*----------------------------------------------------------*
+004439*  1100-WRITE-HEADER - BANNER AND RUN DATE/TIME STAMP SO   *
+004441*  REPORT.TXT CAN BE RECONCILED AGAINST CITIZEN-MASTER.    *
+004443*----------------------------------------------------------*
+004445 1100-WRITE-HEADER.
+004450     MOVE SPACES TO OUTPUT-RECORD
+004460     STRING "CITIZEN BENEFITS RUN REPORT" DELIMITED BY SIZE
+004470         INTO OUTPUT-RECORD
+004480     END-STRING
+004490     WRITE OUTPUT-RECORD
+004500     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+004510
+004520     MOVE SPACES TO OUTPUT-RECORD
+004530     STRING
+004540         "RUN DATE: " DELIMITED BY SIZE
+004550         WS-RUN-YEAR  DELIMITED BY SIZE
+004560         "-"          DELIMITED BY SIZE
+004570         WS-RUN-MONTH DELIMITED BY SIZE
+004580         "-"          DELIMITED BY SIZE
+004590         WS-RUN-DAY   DELIMITED BY SIZE
+004600         "  RUN TIME: " DELIMITED BY SIZE
+004610         WS-RUN-HOUR    DELIMITED BY SIZE
+004620         ":"            DELIMITED BY SIZE
+004630         WS-RUN-MINUTE  DELIMITED BY SIZE
+004640         ":"            DELIMITED BY SIZE
+004650         WS-RUN-SECOND  DELIMITED BY SIZE
+004660         INTO OUTPUT-RECORD
+004670     END-STRING
+004680     WRITE OUTPUT-RECORD
+004690     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+004700
+004710     MOVE ALL "-" TO OUTPUT-RECORD
+004720     WRITE OUTPUT-RECORD
+004730     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT.
+004740 1100-EXIT.
+004750     EXIT.
+004760
+004770*----------------------------------------------------------*
+004780*  1300-READ-RESTART-FILE - PICK UP A CHECKPOINT LEFT BY AN *
+004790*  EARLIER RUN THAT DID NOT GET TO THE END OF THE MASTER.   *
+004800*  STATUS 35 (FILE DOES NOT EXIST) MEANS START FROM THE     *
+004810*  TOP, WHICH IS HOW A NORMAL COMPLETED RUN LEAVES IT - ANY  *
+004815*  OTHER NON-ZERO STATUS IS A GENUINE I/O ERROR AND ABENDS,  *
+004817*  THE SAME WAY EVERY OTHER FILE OPEN IN THIS PROGRAM DOES.  *
+004820*----------------------------------------------------------*
+004830 1300-READ-RESTART-FILE.
+004840     SET RESTART-FILE-NOT-FOUND TO TRUE
+004850     OPEN INPUT RESTART-FILE
+004860     IF WS-RESTART-STATUS = "00"
+004870         READ RESTART-FILE
+004880             AT END
+004890                 SET RESTART-FILE-NOT-FOUND TO TRUE
+004900             NOT AT END
+004910                 SET RESTART-FILE-FOUND TO TRUE
+004920                 MOVE RST-CITIZEN-ID TO WS-RESTART-CITIZEN-ID
+004930                 MOVE RST-RECORD-COUNT-READ
+004940                     TO WS-RECORD-COUNT-READ
+004950                 MOVE RST-RECORD-COUNT-WRITTEN
+004960                     TO WS-RECORD-COUNT-WRITTEN
+004970                 MOVE RST-RECORD-COUNT-REVIEWED
+004980                     TO WS-RECORD-COUNT-REVIEWED
+004990                 MOVE RST-TOTAL-BENEFITS TO TOTAL-BENEFITS
+005000                 PERFORM 1320-RESTORE-BT-TOTAL THRU 1320-EXIT
+005010                     VARYING WS-BT-IDX FROM 1 BY 1
+005020                     UNTIL WS-BT-IDX > 7
+005030         END-READ
+005040         CLOSE RESTART-FILE
+005042     ELSE
+005044         IF WS-RESTART-STATUS NOT = "35"
+005046             MOVE "RESTART-FILE" TO WS-ERROR-FILE-NAME
+005048             MOVE WS-RESTART-STATUS TO WS-ERROR-STATUS
+005050             PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+005052         END-IF
+005055     END-IF.
+005060 1300-EXIT.
+005070     EXIT.
+005080
+005090*----------------------------------------------------------*
+005100*  1310-POSITION-AFTER-RESTART - SKIP THE MASTER PAST THE   *
+005110*  LAST CITIZEN-ID THAT WAS ALREADY PROCESSED AND REPORTED. *
+005120*  IF THE CHECKPOINTED ID WAS THE LAST ONE ON THE MASTER    *
+005130*  THE START FAILS AND THE RUN JUST GOES STRAIGHT TO THE    *
+005140*  TRAILER WITH THE RESTORED TOTALS.                        *
+005150*----------------------------------------------------------*
+005160 1310-POSITION-AFTER-RESTART.
+005170     MOVE WS-RESTART-CITIZEN-ID TO CITIZEN-ID
+005180     START CITIZEN-MASTER-FILE KEY IS GREATER THAN CITIZEN-ID
+005190         INVALID KEY
+005200             SET END-OF-FILE TO TRUE
+005210     END-START.
+005220 1310-EXIT.
+005230     EXIT.
+005240
+005250*----------------------------------------------------------*
+005260*  1320-RESTORE-BT-TOTAL - COPY ONE BENEFIT TYPE SUBTOTAL   *
+005270*  BACK FROM THE RESTART RECORD.                            *
+005280*----------------------------------------------------------*
+005290 1320-RESTORE-BT-TOTAL.
+005300     MOVE RST-BT-TOTAL(WS-BT-IDX) TO WS-BT-TOTAL(WS-BT-IDX).
+005310 1320-EXIT.
+005320     EXIT.
+005330
+005340*----------------------------------------------------------*
+005345*  2000-PROCESS-CITIZEN - READ THE NEXT CITIZEN OFF THE    *
+005350*  MASTER IN KEY SEQUENCE AND CALCULATE THEIR AWARD.  THE   *
+005355*  RESTART FILE IS CHECKPOINTED AFTER EVERY CITIZEN, NOT    *
+005360*  BATCHED, SO A RUN KILLED BETWEEN TWO CITIZENS RESUMES    *
+005365*  FROM THE ONE JUST REPORTED, NOT FROM AN EARLIER ONE -    *
+005370*  WHICH WOULD OTHERWISE REPROCESS AND DOUBLE-PAY EVERYONE  *
+005375*  BETWEEN THE LAST CHECKPOINT AND THE KILL.  THE ACTUAL    *
+005380*  CHECKPOINT WRITE IS DONE INSIDE 2200-CALCULATE-AND-WRITE,*
+005385*  IMMEDIATELY AFTER THE REVIEW-QUEUE OR AUDIT-TRAIL WRITE  *
+005390*  THAT MAKES THE CITIZEN'S OUTCOME PERMANENT, SO THE TWO   *
+005395*  WRITES STAY AS CLOSE TOGETHER AS GNUCOBOL I/O ALLOWS -   *
+005400*  NOT AFTER REPORT.TXT/PAYMENT-EXTRACT.TXT, WHICH CAN BE   *
+005405*  REGENERATED, BUT BEFORE THEM.  CHECKPOINT-DUE IS SET HERE*
+005410*  (AND NOT BY 2400-PROCESS-SINGLE-CITIZEN) SO AN AD HOC    *
+005415*  SINGLE-CITIZEN RERUN NEVER MOVES THE RESTART POSITION.   *
+005420*----------------------------------------------------------*
+005425 2000-PROCESS-CITIZEN.
+005430     READ CITIZEN-MASTER-FILE NEXT RECORD
+005435         AT END
+005440             SET END-OF-FILE TO TRUE
+005445             GO TO 2000-EXIT
+005450         NOT AT END
+005455             ADD 1 TO WS-RECORD-COUNT-READ
+005460     END-READ
+005465
+005470     SET CHECKPOINT-DUE TO TRUE
+005475     PERFORM 2200-CALCULATE-AND-WRITE THRU 2200-EXIT.
+005480 2000-EXIT.
+005485     EXIT.
+005560
+005570*----------------------------------------------------------*
+005580*  2200-CALCULATE-AND-WRITE - CALCULATE, ACCUMULATE, AND   *
+005590*  REPORT THE AWARD FOR THE CITIZEN CURRENTLY HELD IN      *
+005600*  CITIZEN-RECORD.                                         *
+005610*----------------------------------------------------------*
+005620 2200-CALCULATE-AND-WRITE.
+005630     PERFORM 2150-CHECK-ELIGIBILITY THRU 2150-EXIT
+005640     IF CITIZEN-NOT-ELIGIBLE
+005650         PERFORM 2160-WRITE-REVIEW-QUEUE THRU 2160-EXIT
+005652         IF CHECKPOINT-DUE
+005654             PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+005656             SET CHECKPOINT-NOT-DUE TO TRUE
+005658         END-IF
+005660         GO TO 2200-EXIT
+005670     END-IF
+005680
+005690     CALL "CITIZEN-CALC" USING CITIZEN-BENEFIT-AMOUNT,
+005700                               WS-PAYABLE-AMOUNT
+005710     END-CALL
+005720
+005730     ADD WS-PAYABLE-AMOUNT TO TOTAL-BENEFITS
+005740
+005750     PERFORM 2700-WRITE-AUDIT-TRAIL THRU 2700-EXIT
+005752     IF CHECKPOINT-DUE
+005754         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+005756         SET CHECKPOINT-NOT-DUE TO TRUE
+005758     END-IF
+005760
+005770     PERFORM 2210-LOCATE-BENEFIT-TYPE THRU 2210-EXIT
+005780         VARYING WS-BT-IDX FROM 1 BY 1
+005790         UNTIL WS-BT-IDX > 7
+005800             OR WS-BT-CODE(WS-BT-IDX) = CITIZEN-BENEFIT-TYPE
+005810     IF WS-BT-IDX NOT > 7
+005820         ADD WS-PAYABLE-AMOUNT TO WS-BT-TOTAL(WS-BT-IDX)
+005830     END-IF
+005840
+005850     MOVE WS-PAYABLE-AMOUNT TO WS-AMOUNT-DISPLAY
+005860     MOVE SPACES TO OUTPUT-RECORD
+005870     STRING
+005880         "Processed: "   DELIMITED BY SIZE
+005890         CITIZEN-ID      DELIMITED BY SIZE
+005900         " "             DELIMITED BY SIZE
+005910         CITIZEN-NAME    DELIMITED BY SIZE
+005920         " £"            DELIMITED BY SIZE
+005930         WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+005940         INTO OUTPUT-RECORD
+005950     END-STRING
+005960     WRITE OUTPUT-RECORD
+005970     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+005980     ADD 1 TO WS-RECORD-COUNT-WRITTEN
+005990
+006000     PERFORM 2600-WRITE-EXTRACT THRU 2600-EXIT.
+006010 2200-EXIT.
+006020     EXIT.
+006030
+006040*----------------------------------------------------------*
+006050*  2150-CHECK-ELIGIBILITY - WORK OUT THE CITIZEN'S AGE AS AT *
+006060*  THE RUN DATE AND CHECK IT AGAINST THE MINIMUM AND MAXIMUM *
+006070*  QUALIFYING AGE FOR THE BENEFIT TYPE THEY ARE CLAIMING.  A *
+006080*  BENEFIT TYPE NOT FOUND ON THE TABLE IS LEFT ELIGIBLE -    *
+006090*  THE CODE ALREADY PASSED CITIZEN-LOAD'S VALID-BENEFIT-TYPE*
+006100*  EDIT, SO THIS CAN ONLY HAPPEN IF THE TABLE ITSELF IS OUT  *
+006110*  OF STEP WITH THE COPYBOOK.                                *
+006120*----------------------------------------------------------*
+006130 2150-CHECK-ELIGIBILITY.
+006140     SET CITIZEN-IS-ELIGIBLE TO TRUE
+006150     MOVE CITIZEN-DOB(1:4) TO WS-DOB-YEAR
+006160     MOVE CITIZEN-DOB(6:2) TO WS-DOB-MONTH
+006170     MOVE CITIZEN-DOB(9:2) TO WS-DOB-DAY
+006180
+006190     COMPUTE WS-AGE-YEARS = WS-RUN-YEAR - WS-DOB-YEAR
+006200     IF WS-DOB-MONTH > WS-RUN-MONTH
+006210         OR (WS-DOB-MONTH = WS-RUN-MONTH
+006220             AND WS-DOB-DAY > WS-RUN-DAY)
+006230         SUBTRACT 1 FROM WS-AGE-YEARS
+006240     END-IF
+006250
+006260     PERFORM 2210-LOCATE-BENEFIT-TYPE THRU 2210-EXIT
+006270         VARYING WS-BT-IDX FROM 1 BY 1
+006280         UNTIL WS-BT-IDX > 7
+006290             OR WS-BT-CODE(WS-BT-IDX) = CITIZEN-BENEFIT-TYPE
+006300     IF WS-BT-IDX NOT > 7
+006310         IF WS-AGE-YEARS < WS-BT-MIN-AGE(WS-BT-IDX)
+006320             SET CITIZEN-NOT-ELIGIBLE TO TRUE
+006330             MOVE "BELOW MINIMUM QUALIFYING AGE"
+006340                 TO WS-REVIEW-REASON-TEXT
+006350         ELSE
+006360             IF WS-AGE-YEARS > WS-BT-MAX-AGE(WS-BT-IDX)
+006370                 SET CITIZEN-NOT-ELIGIBLE TO TRUE
+006380                 MOVE "ABOVE MAXIMUM QUALIFYING AGE"
+006390                     TO WS-REVIEW-REASON-TEXT
+006400             END-IF
+006410         END-IF
+006420     END-IF.
+006430 2150-EXIT.
+006440     EXIT.
+006450
+006460*----------------------------------------------------------*
+006470*  2160-WRITE-REVIEW-QUEUE - LOG A CITIZEN HELD BACK FROM    *
+006480*  PAYMENT BY THE ELIGIBILITY CHECK, FOR CLERICAL REVIEW.    *
+006490*----------------------------------------------------------*
+006500 2160-WRITE-REVIEW-QUEUE.
+006510     MOVE SPACES TO REVIEW-QUEUE-RECORD
+006520     STRING
+006530         "REVIEW "           DELIMITED BY SIZE
+006540         CITIZEN-ID          DELIMITED BY SIZE
+006550         " "                 DELIMITED BY SIZE
+006560         CITIZEN-NAME        DELIMITED BY SIZE
+006570         " AGE "             DELIMITED BY SIZE
+006580         WS-AGE-YEARS        DELIMITED BY SIZE
+006590         " TYPE "            DELIMITED BY SIZE
+006600         CITIZEN-BENEFIT-TYPE DELIMITED BY SIZE
+006610         " - "               DELIMITED BY SIZE
+006620         WS-REVIEW-REASON-TEXT DELIMITED BY SIZE
+006630         INTO REVIEW-QUEUE-RECORD
+006640     END-STRING
+006650     WRITE REVIEW-QUEUE-RECORD
+006660     PERFORM 9112-CHECK-REVIEW-STATUS THRU 9112-EXIT
+006670     ADD 1 TO WS-RECORD-COUNT-REVIEWED.
+006680 2160-EXIT.
+006690     EXIT.
+006700
+006710*----------------------------------------------------------*
+006720*  2210-LOCATE-BENEFIT-TYPE - STEP THE INDEX ON TO THE      *
+006730*  TABLE ENTRY FOR THE CURRENT CITIZEN'S BENEFIT TYPE.  THE *
+006740*  SEARCH ITSELF IS DRIVEN BY THE PERFORM VARYING CLAUSE.   *
+006750*----------------------------------------------------------*
+006760 2210-LOCATE-BENEFIT-TYPE.
+006770     CONTINUE.
+006780 2210-EXIT.
+006790     EXIT.
+006800
+006810*----------------------------------------------------------*
+006820*  2500-WRITE-CHECKPOINT - SAVE THE LAST CITIZEN-ID          *
+006830*  PROCESSED AND THE RUNNING TOTALS SO FAR, SO A KILLED RUN  *
+006840*  CAN PICK UP FROM HERE RATHER THAN FROM THE TOP.           *
+006850*----------------------------------------------------------*
+006860 2500-WRITE-CHECKPOINT.
+006870     MOVE CITIZEN-ID TO RST-CITIZEN-ID
+006880     MOVE WS-RECORD-COUNT-READ TO RST-RECORD-COUNT-READ
+006890     MOVE WS-RECORD-COUNT-WRITTEN TO RST-RECORD-COUNT-WRITTEN
+006900     MOVE WS-RECORD-COUNT-REVIEWED TO RST-RECORD-COUNT-REVIEWED
+006910     MOVE TOTAL-BENEFITS TO RST-TOTAL-BENEFITS
+006920     PERFORM 2510-SAVE-BT-TOTAL THRU 2510-EXIT
+006930         VARYING WS-BT-IDX FROM 1 BY 1
+006940         UNTIL WS-BT-IDX > 7
+006950     OPEN OUTPUT RESTART-FILE
+006960     PERFORM 9114-CHECK-RESTART-STATUS THRU 9114-EXIT
+006970     WRITE RESTART-RECORD
+006980     PERFORM 9114-CHECK-RESTART-STATUS THRU 9114-EXIT
+006990     CLOSE RESTART-FILE.
+007000 2500-EXIT.
+007010     EXIT.
+007020
+007030*----------------------------------------------------------*
+007040*  2510-SAVE-BT-TOTAL - COPY ONE BENEFIT TYPE SUBTOTAL INTO  *
+007050*  THE RESTART RECORD.                                      *
+007060*----------------------------------------------------------*
+007070 2510-SAVE-BT-TOTAL.
+007080     MOVE WS-BT-TOTAL(WS-BT-IDX) TO RST-BT-TOTAL(WS-BT-IDX).
+007090 2510-EXIT.
+007100     EXIT.
+007110
+007120*----------------------------------------------------------*
+007130*  2600-WRITE-EXTRACT - ONE FIXED-WIDTH PAYMENT LINE PER     *
+007140*  CITIZEN PAID, FOR THE DOWNSTREAM BACS SUBMISSION.  RUNS   *
+007150*  FOR BOTH THE FULL SCAN AND AN AD HOC SINGLE-CITIZEN       *
+007160*  RERUN, SINCE BOTH COME THROUGH 2200-CALCULATE-AND-WRITE.  *
+007170*----------------------------------------------------------*
+007180 2600-WRITE-EXTRACT.
+007190     MOVE SPACES TO EXTRACT-RECORD
+007200     MOVE CITIZEN-ID TO EXT-CITIZEN-ID
+007210     MOVE CITIZEN-BENEFIT-TYPE TO EXT-BENEFIT-TYPE
+007220     MOVE WS-PAYABLE-AMOUNT TO EXT-PAYABLE-AMOUNT
+007230     MOVE WS-RUN-DATE TO EXT-PAYMENT-DATE
+007240     WRITE EXTRACT-RECORD
+007250     PERFORM 9111-CHECK-EXTRACT-STATUS THRU 9111-EXIT.
+007260 2600-EXIT.
+007270     EXIT.
+007280
+007290*----------------------------------------------------------*
+007300*  2700-WRITE-AUDIT-TRAIL - PERMANENT RECORD OF THIS CHANGE  *
+007310*  TO TOTAL-BENEFITS.  WRITTEN EVERY TIME A CITIZEN IS PAID, *
+007320*  NEVER CLEARED DOWN, SO THE FULL HISTORY OF HOW TOTAL-     *
+007330*  BENEFITS WAS ARRIVED AT IS ALWAYS AVAILABLE FOR AUDIT.    *
+007340*----------------------------------------------------------*
+007350 2700-WRITE-AUDIT-TRAIL.
+007360     MOVE WS-PAYABLE-AMOUNT TO WS-AUDIT-AMOUNT-DISPLAY
+007370     MOVE TOTAL-BENEFITS TO WS-AUDIT-TOTAL-DISPLAY
+007380     MOVE SPACES TO AUDIT-TRAIL-RECORD
+007390     STRING
+007400         WS-RUN-YEAR              DELIMITED BY SIZE
+007410         "-"                      DELIMITED BY SIZE
+007420         WS-RUN-MONTH             DELIMITED BY SIZE
+007430         "-"                      DELIMITED BY SIZE
+007440         WS-RUN-DAY               DELIMITED BY SIZE
+007450         " "                      DELIMITED BY SIZE
+007460         WS-RUN-HOUR              DELIMITED BY SIZE
+007470         ":"                      DELIMITED BY SIZE
+007480         WS-RUN-MINUTE            DELIMITED BY SIZE
+007490         ":"                      DELIMITED BY SIZE
+007500         WS-RUN-SECOND            DELIMITED BY SIZE
+007510         "  CITIZEN: "            DELIMITED BY SIZE
+007520         CITIZEN-ID               DELIMITED BY SIZE
+007530         "  AMOUNT ADDED: £"      DELIMITED BY SIZE
+007540         WS-AUDIT-AMOUNT-DISPLAY  DELIMITED BY SIZE
+007550         "  RUNNING TOTAL: £"     DELIMITED BY SIZE
+007560         WS-AUDIT-TOTAL-DISPLAY   DELIMITED BY SIZE
+007570         INTO AUDIT-TRAIL-RECORD
+007580     END-STRING
+007590     WRITE AUDIT-TRAIL-RECORD
+007600     PERFORM 9113-CHECK-AUDIT-STATUS THRU 9113-EXIT.
+007610 2700-EXIT.
+007620     EXIT.
+007630
+007640*----------------------------------------------------------*
+007650*  2400-PROCESS-SINGLE-CITIZEN - AD HOC RERUN FOR ONE       *
+007660*  CITIZEN-ID, READ DIRECT OFF THE MASTER BY KEY.           *
+007670*----------------------------------------------------------*
+007680 2400-PROCESS-SINGLE-CITIZEN.
+007690     MOVE WS-PARM-CITIZEN-ID TO CITIZEN-ID
+007700     READ CITIZEN-MASTER-FILE
+007710         INVALID KEY
+007720             DISPLAY "CITIZEN ID NOT FOUND ON MASTER: "
+007730                 WS-PARM-CITIZEN-ID
+007740         NOT INVALID KEY
+007750             ADD 1 TO WS-RECORD-COUNT-READ
+007760             PERFORM 2200-CALCULATE-AND-WRITE THRU 2200-EXIT
+007770     END-READ.
+007780 2400-EXIT.
+007790     EXIT.
+007800
+007810*----------------------------------------------------------*
+007820*  8000-FINALIZE - WRITE THE GRAND TOTAL AND CLOSE DOWN.   *
+007830*----------------------------------------------------------*
+007840 8000-FINALIZE.
+007850     MOVE ALL "-" TO OUTPUT-RECORD
+007860     WRITE OUTPUT-RECORD
+007870     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+007880
+007890     MOVE SPACES TO OUTPUT-RECORD
+007900     STRING "BENEFIT TYPE BREAKDOWN:" DELIMITED BY SIZE
+007910         INTO OUTPUT-RECORD
+007920     END-STRING
+007930     WRITE OUTPUT-RECORD
+007940     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+007950
+007960     PERFORM 8100-PRINT-BT-SUBTOTAL THRU 8100-EXIT
+007970         VARYING WS-BT-IDX FROM 1 BY 1
+007980         UNTIL WS-BT-IDX > 7
+007990
+008000     MOVE ALL "-" TO OUTPUT-RECORD
+008010     WRITE OUTPUT-RECORD
+008020     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+008030
+008040     MOVE SPACES TO OUTPUT-RECORD
+008050     MOVE TOTAL-BENEFITS TO WS-TOTAL-BENEFITS-STR
+008060     STRING
+008070         "TOTAL BENEFITS PAID: £" DELIMITED BY SIZE
+008080         WS-TOTAL-BENEFITS-STR    DELIMITED BY SIZE
+008090         INTO OUTPUT-RECORD
+008100     END-STRING
+008110     WRITE OUTPUT-RECORD
+008120     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+008130
+008140     MOVE WS-RECORD-COUNT-READ TO WS-COUNT-DISPLAY
+008150     MOVE SPACES TO OUTPUT-RECORD
+008160     STRING
+008170         "RECORDS READ     : " DELIMITED BY SIZE
+008180         WS-COUNT-DISPLAY      DELIMITED BY SIZE
+008190         INTO OUTPUT-RECORD
+008200     END-STRING
+008210     WRITE OUTPUT-RECORD
+008220     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+008230
+008240     MOVE WS-RECORD-COUNT-WRITTEN TO WS-COUNT-DISPLAY
+008250     MOVE SPACES TO OUTPUT-RECORD
+008260     STRING
+008270         "RECORDS WRITTEN  : " DELIMITED BY SIZE
+008280         WS-COUNT-DISPLAY      DELIMITED BY SIZE
+008290         INTO OUTPUT-RECORD
+008300     END-STRING
+008310     WRITE OUTPUT-RECORD
+008320     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+008330
+008340     MOVE WS-RECORD-COUNT-REVIEWED TO WS-COUNT-DISPLAY
+008350     MOVE SPACES TO OUTPUT-RECORD
+008360     STRING
+008370         "RECORDS REVIEWED : " DELIMITED BY SIZE
+008380         WS-COUNT-DISPLAY      DELIMITED BY SIZE
+008390         INTO OUTPUT-RECORD
+008400     END-STRING
+008410     WRITE OUTPUT-RECORD
+008420     PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+008430
+008440     IF WS-PARM-CITIZEN-ID = SPACES
+008450         PERFORM 8200-CLEAR-CHECKPOINT THRU 8200-EXIT
+008460     END-IF
+008470
+008480     CLOSE CITIZEN-MASTER-FILE
+008490     CLOSE OUTPUT-FILE
+008500     CLOSE EXTRACT-FILE
+008510     CLOSE REVIEW-QUEUE-FILE
+008520     CLOSE AUDIT-TRAIL-FILE.
+008530 8000-EXIT.
+008540     EXIT.
+008550
+008560*----------------------------------------------------------*
+008570*  8100-PRINT-BT-SUBTOTAL - ONE LINE PER BENEFIT TYPE THAT  *
+008580*  ACTUALLY HAD A CITIZEN PAID AGAINST IT THIS RUN.         *
+008590*----------------------------------------------------------*
+008600 8100-PRINT-BT-SUBTOTAL.
+008610     IF WS-BT-TOTAL(WS-BT-IDX) NOT = ZERO
+008620         MOVE WS-BT-TOTAL(WS-BT-IDX) TO WS-TOTAL-BENEFITS-STR
+008630         MOVE SPACES TO OUTPUT-RECORD
+008640         STRING
+008650             "  "                  DELIMITED BY SIZE
+008660             WS-BT-CODE(WS-BT-IDX) DELIMITED BY SIZE
+008670             " TOTAL: £"           DELIMITED BY SIZE
+008680             WS-TOTAL-BENEFITS-STR DELIMITED BY SIZE
+008690             INTO OUTPUT-RECORD
+008700         END-STRING
+008710         WRITE OUTPUT-RECORD
+008720         PERFORM 9110-CHECK-OUTPUT-STATUS THRU 9110-EXIT
+008730     END-IF.
+008740 8100-EXIT.
+008750     EXIT.
+008760
+008770*----------------------------------------------------------*
+008780*  8200-CLEAR-CHECKPOINT - THE RUN GOT TO THE END OF THE    *
+008790*  MASTER NORMALLY, SO THE CHECKPOINT NO LONGER APPLIES -   *
+008800*  AN EMPTY RESTART FILE MEANS THE NEXT RUN STARTS AFRESH.  *
+008810*----------------------------------------------------------*
+008820 8200-CLEAR-CHECKPOINT.
+008830     OPEN OUTPUT RESTART-FILE
+008835     PERFORM 9114-CHECK-RESTART-STATUS THRU 9114-EXIT
+008840     CLOSE RESTART-FILE.
+008850 8200-EXIT.
+008860     EXIT.
+008870
+008880*----------------------------------------------------------*
+008890*  9100-ABEND-FILE-ERROR - AN OPEN OR A WRITE CAME BACK     *
+008900*  WITH A NON-ZERO FILE STATUS ON A FILE THE RUN CANNOT     *
+008910*  SENSIBLY CONTINUE WITHOUT.  REPORT IT AND STOP RATHER    *
+008920*  THAN CARRYING ON WITH AN INCOMPLETE REPORT, EXTRACT, OR  *
+008930*  AUDIT TRAIL.                                             *
+008940*----------------------------------------------------------*
+008950 9100-ABEND-FILE-ERROR.
+008960     DISPLAY "CITIZEN-BATCH: I/O ERROR ON " WS-ERROR-FILE-NAME
+008970         ", FILE STATUS = " WS-ERROR-STATUS
+008980     MOVE 16 TO RETURN-CODE
+008990     STOP RUN.
+009000  9100-EXIT.
+009010     EXIT.
+009020 
+009030*----------------------------------------------------------*
+009040*  9110/9111/9112/9113/9114-CHECK-xxx-STATUS - TESTED AFTER *
+009050*  EVERY WRITE TO THE FILE NAMED, SO A FULL DISK OR OTHER   *
+009060*  WRITE FAILURE ABENDS THE RUN INSTEAD OF PRODUCING AN     *
+009070*  INCOMPLETE REPORT, EXTRACT, REVIEW QUEUE, AUDIT TRAIL,   *
+009080*  OR CHECKPOINT WITHOUT ANY INDICATION SOMETHING WAS LOST. *
+009090*----------------------------------------------------------*
+009100  9110-CHECK-OUTPUT-STATUS.
+009110     IF WS-OUTPUT-STATUS NOT = "00"
+009120         MOVE "OUTPUT-FILE" TO WS-ERROR-FILE-NAME
+009130         MOVE WS-OUTPUT-STATUS TO WS-ERROR-STATUS
+009140         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+009150     END-IF.
+009160  9110-EXIT.
+009170     EXIT.
+009180 
+009190  9111-CHECK-EXTRACT-STATUS.
+009200     IF WS-EXTRACT-STATUS NOT = "00"
+009210         MOVE "EXTRACT-FILE" TO WS-ERROR-FILE-NAME
+009220         MOVE WS-EXTRACT-STATUS TO WS-ERROR-STATUS
+009230         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+009240     END-IF.
+009250  9111-EXIT.
+009260     EXIT.
+009270 
+009280  9112-CHECK-REVIEW-STATUS.
+009290     IF WS-REVIEW-STATUS NOT = "00"
+009300         MOVE "REVIEW-QUEUE-FILE" TO WS-ERROR-FILE-NAME
+009310         MOVE WS-REVIEW-STATUS TO WS-ERROR-STATUS
+009320         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+009330     END-IF.
+009340  9112-EXIT.
+009350     EXIT.
+009360 
+009370  9113-CHECK-AUDIT-STATUS.
+009380     IF WS-AUDIT-STATUS NOT = "00"
+009390         MOVE "AUDIT-TRAIL-FILE" TO WS-ERROR-FILE-NAME
+009400         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+009410         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+009420     END-IF.
+009430  9113-EXIT.
+009440     EXIT.
+009450 
+009460  9114-CHECK-RESTART-STATUS.
+009470     IF WS-RESTART-STATUS NOT = "00"
+009480         MOVE "RESTART-FILE" TO WS-ERROR-FILE-NAME
+009490         MOVE WS-RESTART-STATUS TO WS-ERROR-STATUS
+009500         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+009510     END-IF.
+009520  9114-EXIT.
+009530     EXIT.
+009540 9999-EXIT.
+009550     STOP RUN.
